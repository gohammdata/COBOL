@@ -0,0 +1,18 @@
+      *****************************************************************
+      *   STUDENT-RECORD.CPY
+      *   Common student record layout shared by STUDENT-LIST and
+      *   STUDENT-MAINT.  STUDENT-ID-IN is the key field on the
+      *   indexed student master.
+      *****************************************************************
+       01  STUDENT-RECORD.
+           05 STUDENT-IDENTIFICATION.
+               10 LAST-NAME-IN PIC X(10).
+               10 FIRST-NAME-IN PIC X(10).
+               10 MIDDLE-INITIAL-IN PIC X(01).
+               10  STUDENT-ID-IN PIC X(05).
+           05 FILLER   PIC X(05).
+           05 ENROLLMENT-INFO.
+               10 CLASSIFICATION-IN PIC X(02).
+               10 TOTAL-HOURS-IN   PIC 9(03).
+               10 HOURS-THIS-SEM-IN PIC 9(02).
+               10 MAJOR-IN PIC X(03).
