@@ -0,0 +1,213 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+       PROGRAM-ID.  STUDENT-MAINT.
+       AUTHOR.  JOHN HAMM.
+       DATE-WRITTEN.    AUGUST 9, 2026.
+       DATE-COMPILED.  AUGUST 9, 2026.
+      *   Daily batch maintenance program for the indexed student
+      *   master.  Applies ADD, CHANGE and DELETE transactions from
+      *   the transaction file against the master keyed on
+      *   STUDENT-ID-IN, ahead of the STUDENT-LIST run.  Rejected
+      *   transactions and a run summary are written to the
+      *   maintenance audit report.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. IBM.
+       OBJECT-COMPUTER. IBM.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO UT-S-MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STUDENT-ID-IN.
+           SELECT TRANSACTION-FILE ASSIGN TO UT-S-TRANS.
+           SELECT MAINT-REPORT ASSIGN TO UT-S-MAINTRPT.
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD STUDENT-MASTER-FILE.
+           COPY "student_record.cpy".
+
+       FD TRANSACTION-FILE LABEL RECORDS ARE OMITTED.
+       01  TRANSACTION-RECORD.
+           05 TRANS-CODE           PIC X(01).
+               88 TRANS-ADD               VALUE 'A'.
+               88 TRANS-CHANGE            VALUE 'C'.
+               88 TRANS-DELETE            VALUE 'D'.
+           05 TRANS-STUDENT-IDENTIFICATION.
+               10 TRANS-LAST-NAME-IN      PIC X(10).
+               10 TRANS-FIRST-NAME-IN     PIC X(10).
+               10 TRANS-MIDDLE-INITIAL-IN PIC X(01).
+               10 TRANS-STUDENT-ID-IN     PIC X(05).
+           05 FILLER                PIC X(05).
+           05 TRANS-ENROLLMENT-INFO.
+               10 TRANS-CLASSIFICATION-IN PIC X(02).
+               10 TRANS-TOTAL-HOURS-IN    PIC 9(03).
+               10 TRANS-HOURS-THIS-SEM-IN PIC 9(02).
+               10 TRANS-MAJOR-IN          PIC X(03).
+
+       FD MAINT-REPORT LABEL RECORDS ARE OMITTED.
+       01  MAINT-REPORT-LINE       PIC X(80).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  WORKING-RECORD.
+           04  FILE-STATUS PIC X(05).
+
+       01  MAINT-COUNTERS.
+           05 MAINT-ADD-COUNT      PIC 9(05) COMP VALUE ZERO.
+           05 MAINT-CHANGE-COUNT   PIC 9(05) COMP VALUE ZERO.
+           05 MAINT-DELETE-COUNT   PIC 9(05) COMP VALUE ZERO.
+           05 MAINT-REJECT-COUNT   PIC 9(05) COMP VALUE ZERO.
+
+       01  MAINT-AUDIT-LINE.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 MAUD-CODE-OUT         PIC X(09).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 MAUD-STUDENT-ID-OUT   PIC X(05).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 MAUD-RESULT-OUT       PIC X(20).
+
+       01  MAINT-SUMMARY-LINE.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE 'ADDED: '.
+           05 MSUM-ADD-OUT          PIC ZZ,ZZ9.
+           05 FILLER                PIC X(12) VALUE '  CHANGED: '.
+           05 MSUM-CHANGE-OUT       PIC ZZ,ZZ9.
+           05 FILLER                PIC X(12) VALUE '  DELETED: '.
+           05 MSUM-DELETE-OUT       PIC ZZ,ZZ9.
+           05 FILLER                PIC X(12) VALUE '  REJECTED: '.
+           05 MSUM-REJECT-OUT       PIC ZZ,ZZ9.
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *---------------------------------------------------------------*
+       000-CONTROL-PROCEDURE SECTION.
+      *---------------------------------------------------------------*
+           PERFORM 100-INITIALIZATION.
+           PERFORM 300-APPLY-TRANSACTIONS
+               UNTIL FILE-STATUS = 'DONE'.
+           PERFORM 400-TERMINATION.
+           STOP RUN.
+      *---------------------------------------------------------------*
+       100-INITIALIZATION SECTION.
+      *---------------------------------------------------------------*
+           MOVE 'START' TO FILE-STATUS
+           OPEN I-O STUDENT-MASTER-FILE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT MAINT-REPORT
+           PERFORM 310-READ-TRANSACTION.
+      *---------------------------------------------------------------*
+       300-APPLY-TRANSACTIONS SECTION.
+      *---------------------------------------------------------------*
+       300-ENTRY.
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   PERFORM 320-ADD-STUDENT
+               WHEN TRANS-CHANGE
+                   PERFORM 330-CHANGE-STUDENT
+               WHEN TRANS-DELETE
+                   PERFORM 340-DELETE-STUDENT
+               WHEN OTHER
+                   PERFORM 350-REJECT-TRANSACTION
+           END-EVALUATE.
+           PERFORM 310-READ-TRANSACTION.
+      *---------------------------------------------------------------*
+       310-READ-TRANSACTION SECTION.
+      *---------------------------------------------------------------*
+           READ TRANSACTION-FILE
+               AT END MOVE 'DONE' TO FILE-STATUS.
+      *---------------------------------------------------------------*
+       320-ADD-STUDENT SECTION.
+      *---------------------------------------------------------------*
+           MOVE TRANS-LAST-NAME-IN TO LAST-NAME-IN.
+           MOVE TRANS-FIRST-NAME-IN TO FIRST-NAME-IN.
+           MOVE TRANS-MIDDLE-INITIAL-IN TO MIDDLE-INITIAL-IN.
+           MOVE TRANS-STUDENT-ID-IN TO STUDENT-ID-IN.
+           MOVE TRANS-CLASSIFICATION-IN TO CLASSIFICATION-IN.
+           MOVE TRANS-TOTAL-HOURS-IN TO TOTAL-HOURS-IN.
+           MOVE TRANS-HOURS-THIS-SEM-IN TO HOURS-THIS-SEM-IN.
+           MOVE TRANS-MAJOR-IN TO MAJOR-IN.
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   PERFORM 350-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   ADD 1 TO MAINT-ADD-COUNT
+                   MOVE 'ADD'       TO MAUD-CODE-OUT
+                   MOVE TRANS-STUDENT-ID-IN TO MAUD-STUDENT-ID-OUT
+                   MOVE 'ADDED'     TO MAUD-RESULT-OUT
+                   PERFORM 360-WRITE-AUDIT-LINE
+           END-WRITE.
+      *---------------------------------------------------------------*
+       330-CHANGE-STUDENT SECTION.
+      *---------------------------------------------------------------*
+           MOVE TRANS-STUDENT-ID-IN TO STUDENT-ID-IN.
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   PERFORM 350-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   MOVE TRANS-LAST-NAME-IN TO LAST-NAME-IN
+                   MOVE TRANS-FIRST-NAME-IN TO FIRST-NAME-IN
+                   MOVE TRANS-MIDDLE-INITIAL-IN TO MIDDLE-INITIAL-IN
+                   MOVE TRANS-CLASSIFICATION-IN TO CLASSIFICATION-IN
+                   MOVE TRANS-TOTAL-HOURS-IN TO TOTAL-HOURS-IN
+                   MOVE TRANS-HOURS-THIS-SEM-IN TO HOURS-THIS-SEM-IN
+                   MOVE TRANS-MAJOR-IN TO MAJOR-IN
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           PERFORM 350-REJECT-TRANSACTION
+                       NOT INVALID KEY
+                           ADD 1 TO MAINT-CHANGE-COUNT
+                           MOVE 'CHANGE'    TO MAUD-CODE-OUT
+                           MOVE TRANS-STUDENT-ID-IN
+                               TO MAUD-STUDENT-ID-OUT
+                           MOVE 'CHANGED'   TO MAUD-RESULT-OUT
+                           PERFORM 360-WRITE-AUDIT-LINE
+                   END-REWRITE
+           END-READ.
+      *---------------------------------------------------------------*
+       340-DELETE-STUDENT SECTION.
+      *---------------------------------------------------------------*
+           MOVE TRANS-STUDENT-ID-IN TO STUDENT-ID-IN.
+           DELETE STUDENT-MASTER-FILE
+               INVALID KEY
+                   PERFORM 350-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   ADD 1 TO MAINT-DELETE-COUNT
+                   MOVE 'DELETE'    TO MAUD-CODE-OUT
+                   MOVE TRANS-STUDENT-ID-IN TO MAUD-STUDENT-ID-OUT
+                   MOVE 'DELETED'   TO MAUD-RESULT-OUT
+                   PERFORM 360-WRITE-AUDIT-LINE
+           END-DELETE.
+      *---------------------------------------------------------------*
+       350-REJECT-TRANSACTION SECTION.
+      *---------------------------------------------------------------*
+           ADD 1 TO MAINT-REJECT-COUNT.
+           MOVE TRANS-CODE TO MAUD-CODE-OUT.
+           MOVE TRANS-STUDENT-ID-IN TO MAUD-STUDENT-ID-OUT.
+           MOVE 'REJECTED'   TO MAUD-RESULT-OUT.
+           PERFORM 360-WRITE-AUDIT-LINE.
+      *---------------------------------------------------------------*
+       360-WRITE-AUDIT-LINE SECTION.
+      *---------------------------------------------------------------*
+           MOVE SPACES TO MAINT-REPORT-LINE.
+           WRITE MAINT-REPORT-LINE FROM MAINT-AUDIT-LINE.
+      *---------------------------------------------------------------*
+       400-TERMINATION SECTION.
+      *---------------------------------------------------------------*
+           MOVE MAINT-ADD-COUNT TO MSUM-ADD-OUT.
+           MOVE MAINT-CHANGE-COUNT TO MSUM-CHANGE-OUT.
+           MOVE MAINT-DELETE-COUNT TO MSUM-DELETE-OUT.
+           MOVE MAINT-REJECT-COUNT TO MSUM-REJECT-OUT.
+           WRITE MAINT-REPORT-LINE FROM MAINT-SUMMARY-LINE.
+           CLOSE STUDENT-MASTER-FILE, TRANSACTION-FILE, MAINT-REPORT.
