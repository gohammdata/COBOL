@@ -1,74 +1,285 @@
-       *****************************************************************
+      *****************************************************************
        IDENTIFICATION DIVISION.
-       *****************************************************************
-       PROGRAM-ID.  STUDENT-LIST
-       AUTHOR.  JOHN HAMM
-       DATE-WRITTEN.    NOVEMBER 12, 2020
-       DATE-COMPILED.  NOVEMBER 12, 2020
-       *   This program illustrates the structured form of a COBOL
-       *   program where the primary procedure level in the PROCEDURE
-       *   DIVISION is at the SECTION level
-       *****************************************************************
+      *****************************************************************
+       PROGRAM-ID.  STUDENT-LIST.
+       AUTHOR.  JOHN HAMM.
+       DATE-WRITTEN.    NOVEMBER 12, 2020.
+       DATE-COMPILED.  NOVEMBER 12, 2020.
+      *   This program illustrates the structured form of a COBOL
+      *   program where the primary procedure level in the PROCEDURE
+      *   DIVISION is at the SECTION level
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-09  Added MAJOR/CLASSIFICATION control-break
+      *               subtotals and a grand total line, sorted the
+      *               roster by MAJOR-IN and CLASSIFICATION-IN ahead
+      *               of printing.
+      *   2026-08-09  Added page-overflow handling with running page
+      *               numbers so headings repeat on every page.
+      *   2026-08-09  Added edits on STUDENT-ID-IN, LAST-NAME-IN and
+      *               CLASSIFICATION-IN with a STUDENT-EXCEPTION-REPORT
+      *               listing for records that fail them.
+      *   2026-08-09  Replaced the dummy sequential STUDENT-FILE with
+      *               the indexed student master maintained by
+      *               STUDENT-MAINT; record layout moved to the
+      *               STUDENT-RECORD copybook shared with that program.
+      *   2026-08-09  Added checkpoint/restart support: a checkpoint
+      *               record is written every CKPT-INTERVAL detail
+      *               lines, and a restart control card lets a rerun
+      *               fast-forward past records already printed.
+      *   2026-08-09  Added a delimited STUDENT-EXTRACT-FILE, written
+      *               alongside the printed report, for the financial
+      *               aid interface.
+      *   2026-08-09  Added credit-hour reconciliation against the
+      *               PRIOR-TERM-FILE snapshot, with a reconciliation
+      *               exceptions section appended to the report.
+      *   2026-08-09  Added CLASSIFICATION-IN/MAJOR-IN selective-run
+      *               filtering from the control card, so a rerun can
+      *               be limited to one classification or major.
+      *   2026-08-09  Added detection of duplicate STUDENT-ID-IN values
+      *               across the roster, listed in a new section
+      *               appended to the report.
+      *   2026-08-09  Added a classification-mix summary footer
+      *               showing headcount by CLASSIFICATION-IN and the
+      *               overall total printed.
+      *   2026-08-09  Review fixes: widened the subtotal/grand-total
+      *               hour fields to match their accumulators; the
+      *               checkpoint now carries the in-flight
+      *               control-break group and the reconciliation
+      *               table so a restart resumes both correctly;
+      *               reworked duplicate-ID detection into a single
+      *               ID-sorted adjacent-compare pass run once up
+      *               front instead of a per-record table scan, which
+      *               also removed the per-record seen-table from the
+      *               checkpoint.
+      *   2026-08-09  Review fixes: restart repositioning now counts
+      *               records read against a checkpointed count
+      *               instead of matching STUDENT-ID-IN, so a
+      *               duplicate key occurring earlier in
+      *               MAJOR/CLASSIFICATION/ID order no longer causes
+      *               a restart to reposition too early; widened
+      *               GRD-COUNT-OUT to match CB-GRAND-COUNT; the sort
+      *               work records now COPY the shared student record
+      *               layout with REPLACING, the same way FD
+      *               STUDENT-FILE does, instead of repeating the
+      *               field layout by hand.
+      *   2026-08-09  Review fixes: the student report, exception
+      *               report and extract file now open EXTEND instead
+      *               of OUTPUT on a restart with a checkpoint on file,
+      *               the same way the checkpoint file itself already
+      *               does, so a resumed run appends to the prior run's
+      *               output instead of truncating it out from under
+      *               the grand totals, classification-mix footer and
+      *               reconciliation section restored from checkpoint.
+      *****************************************************************
        ENVIRONMENT DIVISION.
-       *****************************************************************
-       *---------------------------------------------------------------*
-       CONFIGURATION LINKAGE SECTION.
-       *---------------------------------------------------------------*
+      *****************************************************************
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
        SOURCE-COMPUTER. IBM.
        OBJECT-COMPUTER. IBM.
        SPECIAL-NAMES.  C01 IS TOP-OF-NEXT-PAGE.
-       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
        INPUT-OUTPUT SECTION.
-       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
        FILE-CONTROL.
-           SELECT STUDENT-FILE ASSIGN TO UT-S-INPUT.
+           SELECT STUDENT-FILE ASSIGN TO UT-S-INPUT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-STUDENT-ID-IN.
            SELECT  STUDENT-REPORT  ASSIGN TO UT-S-OUTPUT.
-       *****************************************************************
+           SELECT STUDENT-SORT-WORK ASSIGN TO UT-S-SORTWK1.
+           SELECT STUDENT-SORTED-FILE ASSIGN TO UT-S-SORTWK2.
+           SELECT STUDENT-ID-SORT-WORK ASSIGN TO UT-S-SORTWK3.
+           SELECT STUDENT-ID-SORTED-FILE ASSIGN TO UT-S-SORTWK4.
+           SELECT STUDENT-EXCEPTION-REPORT ASSIGN TO UT-S-EXCEPT.
+           SELECT CHECKPOINT-FILE ASSIGN TO UT-S-CKPT.
+           SELECT CONTROL-CARD-FILE ASSIGN TO UT-S-CONTROL.
+           SELECT STUDENT-EXTRACT-FILE ASSIGN TO UT-S-EXTRACT.
+           SELECT PRIOR-TERM-FILE ASSIGN TO UT-S-PRIOR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PRT-STUDENT-ID-IN.
+      *****************************************************************
        DATA DIVISION.
-       *****************************************************************
-       *---------------------------------------------------------------*
-       FILE-SECTION.
-       *---------------------------------------------------------------*
-       FD STUDENT-FILE LABEL RECORDS ARE OMITTED.
-       01  DUMMY-RECORD    PIC X(80).
+      *****************************************************************
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD STUDENT-FILE.
+           COPY "student_record.cpy" REPLACING
+               ==STUDENT-RECORD== BY ==STUDENT-MASTER-RECORD==
+               ==STUDENT-IDENTIFICATION==
+                   BY ==MST-STUDENT-IDENTIFICATION==
+               ==LAST-NAME-IN== BY ==MST-LAST-NAME-IN==
+               ==FIRST-NAME-IN== BY ==MST-FIRST-NAME-IN==
+               ==MIDDLE-INITIAL-IN== BY ==MST-MIDDLE-INITIAL-IN==
+               ==STUDENT-ID-IN== BY ==MST-STUDENT-ID-IN==
+               ==ENROLLMENT-INFO== BY ==MST-ENROLLMENT-INFO==
+               ==CLASSIFICATION-IN== BY ==MST-CLASSIFICATION-IN==
+               ==TOTAL-HOURS-IN== BY ==MST-TOTAL-HOURS-IN==
+               ==HOURS-THIS-SEM-IN== BY ==MST-HOURS-THIS-SEM-IN==
+               ==MAJOR-IN== BY ==MST-MAJOR-IN==.
 
        FD STUDENT-REPORT LABEL RECORDS ARE OMITTED.
        01 REPORT-LINE  PIC X(133).
-       *---------------------------------------------------------------*
+
+       SD STUDENT-SORT-WORK.
+           COPY "student_record.cpy" REPLACING
+               ==STUDENT-RECORD== BY ==SORT-STUDENT-RECORD==
+               ==STUDENT-IDENTIFICATION==
+                   BY ==SRT-STUDENT-IDENTIFICATION==
+               ==LAST-NAME-IN== BY ==SRT-LAST-NAME-IN==
+               ==FIRST-NAME-IN== BY ==SRT-FIRST-NAME-IN==
+               ==MIDDLE-INITIAL-IN== BY ==SRT-MIDDLE-INITIAL-IN==
+               ==STUDENT-ID-IN== BY ==SRT-STUDENT-ID-IN==
+               ==ENROLLMENT-INFO== BY ==SRT-ENROLLMENT-INFO==
+               ==CLASSIFICATION-IN== BY ==SRT-CLASSIFICATION-IN==
+               ==TOTAL-HOURS-IN== BY ==SRT-TOTAL-HOURS-IN==
+               ==HOURS-THIS-SEM-IN== BY ==SRT-HOURS-THIS-SEM-IN==
+               ==MAJOR-IN== BY ==SRT-MAJOR-IN==.
+
+       FD STUDENT-SORTED-FILE LABEL RECORDS ARE OMITTED.
+       01  SORTED-STUDENT-RECORD  PIC X(41).
+
+       SD STUDENT-ID-SORT-WORK.
+           COPY "student_record.cpy" REPLACING
+               ==STUDENT-RECORD== BY ==ID-SORT-RECORD==
+               ==STUDENT-IDENTIFICATION==
+                   BY ==IDSRT-STUDENT-IDENTIFICATION==
+               ==LAST-NAME-IN== BY ==IDSRT-LAST-NAME-IN==
+               ==FIRST-NAME-IN== BY ==IDSRT-FIRST-NAME-IN==
+               ==MIDDLE-INITIAL-IN==
+                   BY ==IDSRT-MIDDLE-INITIAL-IN==
+               ==STUDENT-ID-IN== BY ==IDSRT-STUDENT-ID-IN==
+               ==ENROLLMENT-INFO== BY ==IDSRT-ENROLLMENT-INFO==
+               ==CLASSIFICATION-IN==
+                   BY ==IDSRT-CLASSIFICATION-IN==
+               ==TOTAL-HOURS-IN== BY ==IDSRT-TOTAL-HOURS-IN==
+               ==HOURS-THIS-SEM-IN==
+                   BY ==IDSRT-HOURS-THIS-SEM-IN==
+               ==MAJOR-IN== BY ==IDSRT-MAJOR-IN==.
+
+       FD STUDENT-ID-SORTED-FILE LABEL RECORDS ARE OMITTED.
+       01  ID-SORTED-RECORD  PIC X(41).
+
+       FD STUDENT-EXCEPTION-REPORT LABEL RECORDS ARE OMITTED.
+       01  EXCEPTION-REPORT-LINE  PIC X(91).
+
+       FD CHECKPOINT-FILE LABEL RECORDS ARE OMITTED.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-STUDENT-ID-OUT      PIC X(05).
+           05 CKPT-RECORDS-READ        PIC 9(07).
+           05 CKPT-PAGE-NUMBER         PIC 9(03).
+           05 CKPT-FIRST-RECORD-SW     PIC X(01).
+           05 CKPT-SAVE-MAJOR          PIC X(03).
+           05 CKPT-SAVE-CLASSIFICATION PIC X(02).
+           05 CKPT-GROUP-COUNT         PIC 9(05).
+           05 CKPT-GROUP-TOTAL-HOURS   PIC 9(07).
+           05 CKPT-GROUP-SEM-HOURS     PIC 9(07).
+           05 CKPT-GRAND-COUNT         PIC 9(07).
+           05 CKPT-GRAND-TOTAL-HOURS   PIC 9(09).
+           05 CKPT-GRAND-SEM-HOURS     PIC 9(09).
+           05 CKPT-CLSMIX-FR-COUNT     PIC 9(05).
+           05 CKPT-CLSMIX-SO-COUNT     PIC 9(05).
+           05 CKPT-CLSMIX-JR-COUNT     PIC 9(05).
+           05 CKPT-CLSMIX-SR-COUNT     PIC 9(05).
+           05 CKPT-CLSMIX-GR-COUNT     PIC 9(05).
+           05 CKPT-CLSMIX-TOTAL-COUNT  PIC 9(05).
+           05 CKPT-RECON-COUNT         PIC 9(05).
+           05 CKPT-RECON-OVERFLOW-SW   PIC X(01).
+           05 CKPT-RECON-TABLE.
+               10 CKPT-RECON-ENTRY OCCURS 5000 TIMES.
+                   15 CKPT-RECON-STUDENT-ID       PIC X(05).
+                   15 CKPT-RECON-EXPECTED-HOURS   PIC 9(05).
+                   15 CKPT-RECON-ACTUAL-HOURS     PIC 9(05).
+
+       FD CONTROL-CARD-FILE LABEL RECORDS ARE OMITTED.
+       01  CONTROL-CARD-RECORD.
+           05 CTL-RESTART-STUDENT-ID   PIC X(05).
+           05 CTL-CLASSIFICATION-FILTER   PIC X(02).
+           05 CTL-MAJOR-FILTER            PIC X(03).
+           05 FILLER                  PIC X(70).
+
+       FD STUDENT-EXTRACT-FILE LABEL RECORDS ARE OMITTED.
+       01  EXTRACT-LINE            PIC X(80).
+
+       FD PRIOR-TERM-FILE.
+       01  PRIOR-TERM-RECORD.
+           05 PRT-STUDENT-ID-IN    PIC X(05).
+           05 PRT-TOTAL-HOURS-IN   PIC 9(03).
+      *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
-       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
        01  WORKING-RECORD.
            04  FILE-STATUS PIC X(05).
 
-       01  STUDENT-RECORD.
-           05 STUDENT-IDENTIFICATION.
-               10 LAST-NAME-IN PIC X(10).
-               10 FIRST-NAME-IN PIC X(10).
-               10 MIDDLE-INITIAL-IN PIC X(01).
-               10  STUDENT-ID-IN PIC X(05).
-           05 FILLER   PIC X(05).
-           05 ENROLLMENT-INFO.
-               10 CLASSIFICATION-IN PIC X(02).
-               10 TOTAL-HOURS-IN   PIC 9(03).
-               10 HOURS-THIS-SEM-IN PIC 9(02).
-               10 MAJOR-IN PIC X(03).
-       01  REPORT-HEADING
+       COPY "student_record.cpy".
+
+       01  CONTROL-BREAK-FIELDS.
+           05 CB-FIRST-RECORD-SW   PIC X(01) VALUE 'Y'.
+               88 CB-FIRST-RECORD         VALUE 'Y'.
+           05 CB-SAVE-MAJOR        PIC X(03).
+           05 CB-SAVE-CLASSIFICATION PIC X(02).
+           05 CB-GROUP-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05 CB-GROUP-TOTAL-HOURS PIC 9(07) COMP VALUE ZERO.
+           05 CB-GROUP-SEM-HOURS   PIC 9(07) COMP VALUE ZERO.
+           05 CB-GRAND-COUNT       PIC 9(07) COMP VALUE ZERO.
+           05 CB-GRAND-TOTAL-HOURS PIC 9(09) COMP VALUE ZERO.
+           05 CB-GRAND-SEM-HOURS   PIC 9(09) COMP VALUE ZERO.
+
+       01  VALIDATION-FIELDS.
+           05 VALIDATION-SWITCH    PIC X(01).
+               88 VALID-RECORD            VALUE 'Y'.
+               88 INVALID-RECORD          VALUE 'N'.
+           05 VAL-BAD-ID-SW        PIC X(01) VALUE 'N'.
+               88 VAL-BAD-ID              VALUE 'Y'.
+           05 VAL-BAD-NAME-SW      PIC X(01) VALUE 'N'.
+               88 VAL-BAD-NAME            VALUE 'Y'.
+           05 VAL-BAD-CLASS-SW     PIC X(01) VALUE 'N'.
+               88 VAL-BAD-CLASS           VALUE 'Y'.
+           05 VAL-REASON-PTR       PIC 9(02) COMP.
+
+       01  SELECTION-FIELDS.
+           05 SELECTION-SWITCH     PIC X(01).
+               88 RECORD-SELECTED         VALUE 'Y'.
+
+       01  PAGE-CONTROL-FIELDS.
+           05 PC-LINE-COUNT        PIC 9(03) COMP VALUE ZERO.
+           05 PC-LINES-PER-PAGE    PIC 9(03) COMP VALUE 55.
+           05 PC-PAGE-NUMBER       PIC 9(03) COMP VALUE ZERO.
+
+       01  CHECKPOINT-FIELDS.
+           05 CKPT-RECORD-COUNT    PIC 9(05) COMP VALUE ZERO.
+           05 CKPT-INTERVAL        PIC 9(05) COMP VALUE 1000.
+           05 CB-RECORDS-READ      PIC 9(07) COMP VALUE ZERO.
+           05 CB-RESTART-TARGET    PIC 9(07) COMP VALUE ZERO.
+
+       01  CKPT-EOF-SW             PIC X(01) VALUE 'N'.
+           88 CKPT-EOF                VALUE 'Y'.
+       01  CKPT-FOUND-SW           PIC X(01) VALUE 'N'.
+           88 CKPT-FOUND               VALUE 'Y'.
+
+       01  REPORT-HEADING.
            05 FILLER   PIC X(29) VALUE SPACES.
            05 FILLER   PIC X(21) VALUE
            'Semester Student List'.
+           05 FILLER   PIC X(24) VALUE SPACES.
+           05 FILLER   PIC X(05) VALUE 'PAGE '.
+           05 HDG-PAGE-NUMBER-OUT  PIC ZZ9.
 
        01  SEPARATOR-LINE.
            05 FILLER   PIC X(01) VALUE SPACES.
            05 FILLER   PIC X(79) VALUE ALL '-'.
 
-       01 COLUMN-HEADING-1
+       01  COLUMN-HEADING-1.
            05 FILLER   PIC X(01)   VALUE SPACE.
-           05 FILLER   PIC X(79)   VALUE '|    Student
-           'Name   | Student ID.   | Class | Major |   Current | Total'
-            | '.
-       
+           05 FILLER   PIC X(79)   VALUE '|    Student Name   | Student
+      -    'ID.   | Class | Major |   Current | Total       |'.
+
        01  COLUMN-HEADING-2.
-           05 FILLER   PIC X(28) VALUE ' |'
+           05 FILLER   PIC X(28) VALUE ' |'.
            05 FILLER   PIC X(14) VALUE '|  Number'.
            05 FILLER   PIC X(08) VALUE '|'.
            05 FILLER   PIC X(08) VALUE '|'.
@@ -90,57 +301,578 @@
            05 HOURS-THIS-SEM-OUT   PIC 9(02).
            05 FILLER   PIC X(08) VALUE '   |'.
            05 TOTAL-HOURS-OUT  PIC 9(03).
-           05 FILLER   PIC X(03) VALUE '   |'.
-       *****************************************************************
+           05 FILLER   PIC X(04) VALUE '   |'.
+
+       01  SUBTOTAL-LINE.
+           05 FILLER   PIC X(04) VALUE SPACES.
+           05 FILLER   PIC X(11) VALUE 'SUBTOTAL - '.
+           05 FILLER   PIC X(07) VALUE 'MAJOR: '.
+           05 SUB-MAJOR-OUT    PIC X(03).
+           05 FILLER   PIC X(09) VALUE '  CLASS: '.
+           05 SUB-CLASSIFICATION-OUT  PIC X(02).
+           05 FILLER   PIC X(10) VALUE '  COUNT: '.
+           05 SUB-COUNT-OUT    PIC ZZZ,ZZ9.
+           05 FILLER   PIC X(13) VALUE '  SEM HOURS: '.
+           05 SUB-SEM-HOURS-OUT    PIC Z,ZZZ,ZZ9.
+           05 FILLER   PIC X(15) VALUE '  TOTAL HOURS: '.
+           05 SUB-TOTAL-HOURS-OUT  PIC Z,ZZZ,ZZ9.
+
+       01  EXCEPTION-LINE.
+           05 FILLER   PIC X(01) VALUE SPACES.
+           05 EXC-LAST-NAME-OUT    PIC X(10).
+           05 FILLER   PIC X(01) VALUE SPACE.
+           05 EXC-FIRST-NAME-OUT   PIC X(10).
+           05 FILLER   PIC X(01) VALUE SPACE.
+           05 EXC-STUDENT-ID-OUT   PIC X(05).
+           05 FILLER   PIC X(01) VALUE SPACE.
+           05 EXC-CLASSIFICATION-OUT   PIC X(02).
+           05 FILLER   PIC X(03) VALUE SPACES.
+           05 EXC-REASON-OUT       PIC X(57).
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER   PIC X(04) VALUE SPACES.
+           05 FILLER   PIC X(14) VALUE 'GRAND TOTAL - '.
+           05 FILLER   PIC X(10) VALUE '  COUNT: '.
+           05 GRD-COUNT-OUT    PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER   PIC X(13) VALUE '  SEM HOURS: '.
+           05 GRD-SEM-HOURS-OUT    PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER   PIC X(15) VALUE '  TOTAL HOURS: '.
+           05 GRD-TOTAL-HOURS-OUT  PIC ZZZ,ZZZ,ZZ9.
+
+       01  EXTRACT-FIELDS.
+           05 EXT-PTR              PIC 9(02) COMP.
+
+       01  RECON-TABLE-COUNT       PIC 9(05) COMP VALUE ZERO.
+       01  RECON-OVERFLOW-SW       PIC X(01) VALUE 'N'.
+           88 RECON-OVERFLOW           VALUE 'Y'.
+       01  RECON-MISMATCH-TABLE.
+           05 RECON-ENTRY OCCURS 5000 TIMES INDEXED BY RECON-IDX.
+               10 RECON-STUDENT-ID         PIC X(05).
+               10 RECON-EXPECTED-HOURS     PIC 9(05).
+               10 RECON-ACTUAL-HOURS       PIC 9(05).
+
+       01  RECON-HEADING-LINE.
+           05 FILLER   PIC X(01) VALUE SPACES.
+           05 FILLER   PIC X(38) VALUE
+               'CREDIT HOUR RECONCILIATION EXCEPTIONS'.
+
+       01  RECON-DETAIL-LINE.
+           05 FILLER   PIC X(01) VALUE SPACES.
+           05 FILLER   PIC X(13) VALUE 'STUDENT ID: '.
+           05 RECON-ID-OUT          PIC X(05).
+           05 FILLER   PIC X(12) VALUE '  EXPECTED: '.
+           05 RECON-EXPECTED-OUT    PIC ZZ,ZZ9.
+           05 FILLER   PIC X(10) VALUE '  ACTUAL: '.
+           05 RECON-ACTUAL-OUT      PIC ZZ,ZZ9.
+
+       01  RECON-OVERFLOW-LINE.
+           05 FILLER   PIC X(01) VALUE SPACES.
+           05 FILLER   PIC X(78) VALUE '** ADDITIONAL RECONCILIATION EXC
+      -    'EPTIONS SUPPRESSED - TABLE CAPACITY REACHED **'.
+
+       01  DUP-CANDIDATE-ID         PIC X(05).
+       01  DUP-PRIOR-ID             PIC X(05).
+       01  DUP-LAST-FLAGGED-ID      PIC X(05).
+       01  DUP-EOF-SW               PIC X(01) VALUE 'N'.
+           88 DUP-EOF                   VALUE 'Y'.
+
+       01  DUP-TABLE-COUNT          PIC 9(05) COMP VALUE ZERO.
+       01  DUP-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+           88 DUP-OVERFLOW              VALUE 'Y'.
+       01  DUPLICATE-ID-TABLE.
+           05 DUP-ENTRY OCCURS 5000 TIMES INDEXED BY DUP-IDX.
+               10 DUP-STUDENT-ID           PIC X(05).
+
+       01  DUP-HEADING-LINE.
+           05 FILLER   PIC X(01) VALUE SPACES.
+           05 FILLER   PIC X(28) VALUE
+               'DUPLICATE STUDENT ID NUMBERS'.
+
+       01  DUP-DETAIL-LINE.
+           05 FILLER   PIC X(01) VALUE SPACES.
+           05 FILLER   PIC X(13) VALUE 'STUDENT ID: '.
+           05 DUP-ID-OUT             PIC X(05).
+
+       01  DUP-OVERFLOW-LINE.
+           05 FILLER   PIC X(01) VALUE SPACES.
+           05 FILLER   PIC X(66) VALUE '** ADDITIONAL DUPLICATE IDS SUPP
+      -    'RESSED - TABLE CAPACITY REACHED **'.
+
+       01  CLASS-MIX-COUNTERS.
+           05 CLSMIX-FR-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05 CLSMIX-SO-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05 CLSMIX-JR-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05 CLSMIX-SR-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05 CLSMIX-GR-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05 CLSMIX-TOTAL-COUNT    PIC 9(05) COMP VALUE ZERO.
+
+       01  CLASS-MIX-HEADING-LINE.
+           05 FILLER   PIC X(01) VALUE SPACES.
+           05 FILLER   PIC X(27) VALUE
+               'CLASSIFICATION MIX SUMMARY'.
+
+       01  CLASS-MIX-LINE.
+           05 FILLER   PIC X(01) VALUE SPACES.
+           05 FILLER   PIC X(04) VALUE 'FR: '.
+           05 CLSMIX-FR-OUT         PIC ZZ,ZZ9.
+           05 FILLER   PIC X(06) VALUE '  SO: '.
+           05 CLSMIX-SO-OUT         PIC ZZ,ZZ9.
+           05 FILLER   PIC X(06) VALUE '  JR: '.
+           05 CLSMIX-JR-OUT         PIC ZZ,ZZ9.
+           05 FILLER   PIC X(06) VALUE '  SR: '.
+           05 CLSMIX-SR-OUT         PIC ZZ,ZZ9.
+           05 FILLER   PIC X(06) VALUE '  GR: '.
+           05 CLSMIX-GR-OUT         PIC ZZ,ZZ9.
+           05 FILLER   PIC X(09) VALUE '  TOTAL: '.
+           05 CLSMIX-TOTAL-OUT      PIC ZZ,ZZ9.
+      *****************************************************************
        PROCEDURE DIVISION.
-       *****************************************************************
-       *---------------------------------------------------------------*
+      *****************************************************************
+      *---------------------------------------------------------------*
        000-CONTROL-PROCEDURE SECTION.
-       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
            PERFORM 100-INITIALIZATION.
            PERFORM 200-WRITE-REPORT-HEADING.
            PERFORM 300-READ-AND-PRINT-DETAILS
                UNTIL FILE-STATUS = 'DONE'.
            PERFORM 400-TERMINATION.
            STOP RUN.
-       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
        100-INITIALIZATION SECTION.
-       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
            MOVE 'START' TO FILE-STATUS
-           OPEN INPUT STUDENT-FILE, OUTPUT STUDENT-REPORT
-           PERFORM 310-READ-DATA SECTION
-       *---------------------------------------------------------------*
+           SORT STUDENT-SORT-WORK
+               ON ASCENDING KEY SRT-MAJOR-IN SRT-CLASSIFICATION-IN
+                                SRT-STUDENT-ID-IN
+               USING STUDENT-FILE
+               GIVING STUDENT-SORTED-FILE
+           PERFORM 311-DETECT-DUPLICATES
+           OPEN INPUT STUDENT-SORTED-FILE
+           OPEN INPUT PRIOR-TERM-FILE
+           PERFORM 312-READ-CONTROL-CARD
+           IF CTL-RESTART-STUDENT-ID NOT = SPACES
+               PERFORM 313-RESTORE-CHECKPOINT
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF CTL-RESTART-STUDENT-ID NOT = SPACES
+               AND CKPT-FOUND
+               OPEN EXTEND STUDENT-REPORT, STUDENT-EXCEPTION-REPORT,
+                   STUDENT-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT STUDENT-REPORT, STUDENT-EXCEPTION-REPORT,
+                   STUDENT-EXTRACT-FILE
+           END-IF
+           PERFORM 310-READ-DATA
+           IF CTL-RESTART-STUDENT-ID NOT = SPACES
+               AND CKPT-FOUND
+               PERFORM 315-SKIP-TO-RESTART-POINT
+                   UNTIL FILE-STATUS = 'DONE'
+                      OR CB-RECORDS-READ >= CB-RESTART-TARGET
+               IF FILE-STATUS NOT = 'DONE'
+                   PERFORM 310-READ-DATA
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       312-READ-CONTROL-CARD SECTION.
+      *---------------------------------------------------------------*
+           MOVE SPACES TO CONTROL-CARD-RECORD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE INTO CONTROL-CARD-RECORD
+               AT END MOVE SPACES TO CONTROL-CARD-RECORD
+           END-READ.
+           CLOSE CONTROL-CARD-FILE.
+      *---------------------------------------------------------------*
+       313-RESTORE-CHECKPOINT SECTION.
+      *---------------------------------------------------------------*
+           MOVE 'N' TO CKPT-EOF-SW.
+           MOVE 'N' TO CKPT-FOUND-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 313A-READ-CHECKPOINT-RECORD
+               UNTIL CKPT-EOF.
+           CLOSE CHECKPOINT-FILE.
+           IF CKPT-FOUND
+               MOVE CKPT-RECORDS-READ       TO CB-RESTART-TARGET
+               MOVE CKPT-PAGE-NUMBER        TO PC-PAGE-NUMBER
+               MOVE CKPT-FIRST-RECORD-SW    TO CB-FIRST-RECORD-SW
+               MOVE CKPT-SAVE-MAJOR         TO CB-SAVE-MAJOR
+               MOVE CKPT-SAVE-CLASSIFICATION TO CB-SAVE-CLASSIFICATION
+               MOVE CKPT-GROUP-COUNT        TO CB-GROUP-COUNT
+               MOVE CKPT-GROUP-TOTAL-HOURS  TO CB-GROUP-TOTAL-HOURS
+               MOVE CKPT-GROUP-SEM-HOURS    TO CB-GROUP-SEM-HOURS
+               MOVE CKPT-GRAND-COUNT        TO CB-GRAND-COUNT
+               MOVE CKPT-GRAND-TOTAL-HOURS  TO CB-GRAND-TOTAL-HOURS
+               MOVE CKPT-GRAND-SEM-HOURS    TO CB-GRAND-SEM-HOURS
+               MOVE CKPT-CLSMIX-FR-COUNT    TO CLSMIX-FR-COUNT
+               MOVE CKPT-CLSMIX-SO-COUNT    TO CLSMIX-SO-COUNT
+               MOVE CKPT-CLSMIX-JR-COUNT    TO CLSMIX-JR-COUNT
+               MOVE CKPT-CLSMIX-SR-COUNT    TO CLSMIX-SR-COUNT
+               MOVE CKPT-CLSMIX-GR-COUNT    TO CLSMIX-GR-COUNT
+               MOVE CKPT-CLSMIX-TOTAL-COUNT TO CLSMIX-TOTAL-COUNT
+               MOVE CKPT-RECON-COUNT        TO RECON-TABLE-COUNT
+               MOVE CKPT-RECON-OVERFLOW-SW  TO RECON-OVERFLOW-SW
+               MOVE CKPT-RECON-TABLE        TO RECON-MISMATCH-TABLE
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+      *---------------------------------------------------------------*
+       313A-READ-CHECKPOINT-RECORD SECTION.
+      *---------------------------------------------------------------*
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO CKPT-EOF-SW
+           END-READ.
+           IF NOT CKPT-EOF
+               MOVE 'Y' TO CKPT-FOUND-SW
+           END-IF.
+      *---------------------------------------------------------------*
+       315-SKIP-TO-RESTART-POINT SECTION.
+      *---------------------------------------------------------------*
+      *   Re-reads (and discards) records already covered by the last
+      *   checkpoint, counting on CB-RECORDS-READ reaching the
+      *   checkpointed CB-RESTART-TARGET rather than matching
+      *   STUDENT-ID-IN -- a bare ID match can land on the wrong
+      *   occurrence of a duplicate key, since STUDENT-SORTED-FILE is
+      *   in MAJOR/CLASSIFICATION/ID order, not ID order.
+           PERFORM 310-READ-DATA.
+      *---------------------------------------------------------------*
        200-WRITE-REPORT-HEADING SECTION.
-       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+           ADD 1 TO PC-PAGE-NUMBER.
+           MOVE PC-PAGE-NUMBER TO HDG-PAGE-NUMBER-OUT.
            WRITE REPORT-LINE FROM REPORT-HEADING AFTER
                TOP-OF-NEXT-PAGE.
            WRITE REPORT-LINE FROM SEPARATOR-LINE AFTER 2 LINES.
            WRITE REPORT-LINE FROM COLUMN-HEADING-1 AFTER 1.
            WRITE REPORT-LINE FROM COLUMN-HEADING-2 AFTER 1.
            WRITE REPORT-LINE FROM SEPARATOR-LINE AFTER 1.
-       *---------------------------------------------------------------*
+           MOVE 5 TO PC-LINE-COUNT.
+      *---------------------------------------------------------------*
        300-READ-AND-PRINT-DETAILS SECTION.
-       *---------------------------------------------------------------*
-       300-ENTRY
-           MOVE STUDENT-ID-IN  TO STUDENT-ID-OUT.
-           MOVE LAST-NAME-IN TO LAST-NAME-OUT.
-           MOVE FIRST-NAME-IN TO FIRST-NAME-OUT.
-           MOVE MIDDLE-INITIAL-IN TO MIDDLE-INITIAL-OUT.
-           MOVE CLASSIFICATION-IN TO CLASSIFICATION-OUT.
-           MOVE TOTAL-HOURS-IN TO TOTAL-HOURS-OUT.
-           MOVE HOURS-THIS-SEM-IN TO HOURS-THIS-SEM-OUT.
-           MOVE MAJOR-IN TO MAJOR-OUT.
-           WRITE REPORT-LINE FROM OUTPUT-RECORD AFTER 2 LINES.
-           PERFORM 310-READ-DATA SECTION.
-       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+       300-ENTRY.
+           PERFORM 305-VALIDATE-RECORD.
+           IF VALID-RECORD
+               PERFORM 306-CHECK-SELECTION
+               IF RECORD-SELECTED
+                   IF NOT CB-FIRST-RECORD
+                       AND (MAJOR-IN NOT = CB-SAVE-MAJOR OR
+                           CLASSIFICATION-IN NOT =
+                               CB-SAVE-CLASSIFICATION)
+                       PERFORM 320-WRITE-SUBTOTAL-LINE
+                   END-IF
+                   IF PC-LINE-COUNT > PC-LINES-PER-PAGE
+                       PERFORM 200-WRITE-REPORT-HEADING
+                   END-IF
+                   IF CB-FIRST-RECORD
+                       MOVE 'N' TO CB-FIRST-RECORD-SW
+                   END-IF
+                   MOVE MAJOR-IN TO CB-SAVE-MAJOR
+                   MOVE CLASSIFICATION-IN TO CB-SAVE-CLASSIFICATION
+                   ADD 1 TO CB-GROUP-COUNT, CB-GRAND-COUNT
+                   ADD TOTAL-HOURS-IN TO CB-GROUP-TOTAL-HOURS,
+                       CB-GRAND-TOTAL-HOURS
+                   ADD HOURS-THIS-SEM-IN TO CB-GROUP-SEM-HOURS,
+                       CB-GRAND-SEM-HOURS
+                   MOVE STUDENT-ID-IN  TO STUDENT-ID-OUT
+                   MOVE LAST-NAME-IN TO LAST-NAME-OUT
+                   MOVE FIRST-NAME-IN TO FIRST-NAME-OUT
+                   MOVE MIDDLE-INITIAL-IN TO MIDDLE-INITIAL-OUT
+                   MOVE CLASSIFICATION-IN TO CLASSIFICATION-OUT
+                   MOVE TOTAL-HOURS-IN TO TOTAL-HOURS-OUT
+                   MOVE HOURS-THIS-SEM-IN TO HOURS-THIS-SEM-OUT
+                   MOVE MAJOR-IN TO MAJOR-OUT
+                   WRITE REPORT-LINE FROM OUTPUT-RECORD AFTER 2 LINES
+                   ADD 2 TO PC-LINE-COUNT
+                   PERFORM 325-WRITE-EXTRACT-RECORD
+                   PERFORM 307-CHECK-RECONCILIATION
+                   PERFORM 326-ACCUMULATE-CLASS-MIX
+                   ADD 1 TO CKPT-RECORD-COUNT
+                   IF CKPT-RECORD-COUNT = CKPT-INTERVAL
+                       PERFORM 345-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 340-WRITE-EXCEPTION-RECORD
+           END-IF.
+           PERFORM 310-READ-DATA.
+      *---------------------------------------------------------------*
        310-READ-DATA SECTION.
-       *---------------------------------------------------------------*
-           READ STUDENT-FILE INTO STUDENT-RECORD
+      *---------------------------------------------------------------*
+           READ STUDENT-SORTED-FILE INTO STUDENT-RECORD
                AT END MOVE 'DONE' TO FILE-STATUS.
-       *---------------------------------------------------------------*
+           IF FILE-STATUS NOT = 'DONE'
+               ADD 1 TO CB-RECORDS-READ
+           END-IF.
+      *---------------------------------------------------------------*
+       305-VALIDATE-RECORD SECTION.
+      *---------------------------------------------------------------*
+           MOVE 'Y' TO VALIDATION-SWITCH.
+           MOVE 'N' TO VAL-BAD-ID-SW.
+           MOVE 'N' TO VAL-BAD-NAME-SW.
+           MOVE 'N' TO VAL-BAD-CLASS-SW.
+           IF STUDENT-ID-IN NOT NUMERIC
+               MOVE 'Y' TO VAL-BAD-ID-SW
+               MOVE 'N' TO VALIDATION-SWITCH
+           END-IF.
+           IF LAST-NAME-IN = SPACES
+               MOVE 'Y' TO VAL-BAD-NAME-SW
+               MOVE 'N' TO VALIDATION-SWITCH
+           END-IF.
+           IF CLASSIFICATION-IN NOT = 'FR'
+               AND CLASSIFICATION-IN NOT = 'SO'
+               AND CLASSIFICATION-IN NOT = 'JR'
+               AND CLASSIFICATION-IN NOT = 'SR'
+               AND CLASSIFICATION-IN NOT = 'GR'
+               MOVE 'Y' TO VAL-BAD-CLASS-SW
+               MOVE 'N' TO VALIDATION-SWITCH
+           END-IF.
+      *---------------------------------------------------------------*
+       306-CHECK-SELECTION SECTION.
+      *---------------------------------------------------------------*
+           MOVE 'Y' TO SELECTION-SWITCH.
+           IF CTL-CLASSIFICATION-FILTER NOT = SPACES
+               AND CLASSIFICATION-IN NOT = CTL-CLASSIFICATION-FILTER
+               MOVE 'N' TO SELECTION-SWITCH
+           END-IF.
+           IF CTL-MAJOR-FILTER NOT = SPACES
+               AND MAJOR-IN NOT = CTL-MAJOR-FILTER
+               MOVE 'N' TO SELECTION-SWITCH
+           END-IF.
+      *---------------------------------------------------------------*
+       307-CHECK-RECONCILIATION SECTION.
+      *---------------------------------------------------------------*
+           MOVE STUDENT-ID-IN TO PRT-STUDENT-ID-IN.
+           READ PRIOR-TERM-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF TOTAL-HOURS-IN NOT =
+                           PRT-TOTAL-HOURS-IN + HOURS-THIS-SEM-IN
+                       PERFORM 308-RECORD-MISMATCH
+                   END-IF
+           END-READ.
+      *---------------------------------------------------------------*
+       308-RECORD-MISMATCH SECTION.
+      *---------------------------------------------------------------*
+           IF RECON-TABLE-COUNT < 5000
+               ADD 1 TO RECON-TABLE-COUNT
+               SET RECON-IDX TO RECON-TABLE-COUNT
+               MOVE STUDENT-ID-IN TO RECON-STUDENT-ID (RECON-IDX)
+               COMPUTE RECON-EXPECTED-HOURS (RECON-IDX) =
+                   PRT-TOTAL-HOURS-IN + HOURS-THIS-SEM-IN
+               MOVE TOTAL-HOURS-IN TO RECON-ACTUAL-HOURS (RECON-IDX)
+           ELSE
+               MOVE 'Y' TO RECON-OVERFLOW-SW
+           END-IF.
+      *---------------------------------------------------------------*
+       311-DETECT-DUPLICATES SECTION.
+      *---------------------------------------------------------------*
+      *   Finds every duplicate STUDENT-ID-IN up front, by sorting a
+      *   copy of the roster into STUDENT-ID-IN order and comparing
+      *   adjacent records -- this is a single O(n log n) pass instead
+      *   of testing every detail record against a growing table of
+      *   every ID seen so far, and it runs the same way whether or
+      *   not the job is a restart, so a mid-roster restart does not
+      *   change which IDs get flagged.
+           SORT STUDENT-ID-SORT-WORK
+               ON ASCENDING KEY IDSRT-STUDENT-ID-IN
+               USING STUDENT-SORTED-FILE
+               GIVING STUDENT-ID-SORTED-FILE.
+           MOVE SPACES TO DUP-PRIOR-ID.
+           MOVE SPACES TO DUP-LAST-FLAGGED-ID.
+           MOVE 'N' TO DUP-EOF-SW.
+           OPEN INPUT STUDENT-ID-SORTED-FILE.
+           PERFORM 311A-READ-ID-SORTED-RECORD.
+           PERFORM 311B-CHECK-ADJACENT-DUPLICATE
+               UNTIL DUP-EOF.
+           CLOSE STUDENT-ID-SORTED-FILE.
+      *---------------------------------------------------------------*
+       311A-READ-ID-SORTED-RECORD SECTION.
+      *---------------------------------------------------------------*
+           READ STUDENT-ID-SORTED-FILE INTO ID-SORT-RECORD
+               AT END MOVE 'Y' TO DUP-EOF-SW
+           END-READ.
+      *---------------------------------------------------------------*
+       311B-CHECK-ADJACENT-DUPLICATE SECTION.
+      *---------------------------------------------------------------*
+           IF IDSRT-STUDENT-ID-IN = DUP-PRIOR-ID
+               AND IDSRT-STUDENT-ID-IN NOT = DUP-LAST-FLAGGED-ID
+               MOVE IDSRT-STUDENT-ID-IN TO DUP-LAST-FLAGGED-ID
+               MOVE IDSRT-STUDENT-ID-IN TO DUP-CANDIDATE-ID
+               PERFORM 309B-RECORD-DUPLICATE
+           END-IF.
+           MOVE IDSRT-STUDENT-ID-IN TO DUP-PRIOR-ID.
+           PERFORM 311A-READ-ID-SORTED-RECORD.
+      *---------------------------------------------------------------*
+       309B-RECORD-DUPLICATE SECTION.
+      *---------------------------------------------------------------*
+           IF DUP-TABLE-COUNT < 5000
+               ADD 1 TO DUP-TABLE-COUNT
+               SET DUP-IDX TO DUP-TABLE-COUNT
+               MOVE DUP-CANDIDATE-ID TO DUP-STUDENT-ID (DUP-IDX)
+           ELSE
+               MOVE 'Y' TO DUP-OVERFLOW-SW
+           END-IF.
+      *---------------------------------------------------------------*
+       326-ACCUMULATE-CLASS-MIX SECTION.
+      *---------------------------------------------------------------*
+           EVALUATE CLASSIFICATION-IN
+               WHEN 'FR'
+                   ADD 1 TO CLSMIX-FR-COUNT
+               WHEN 'SO'
+                   ADD 1 TO CLSMIX-SO-COUNT
+               WHEN 'JR'
+                   ADD 1 TO CLSMIX-JR-COUNT
+               WHEN 'SR'
+                   ADD 1 TO CLSMIX-SR-COUNT
+               WHEN 'GR'
+                   ADD 1 TO CLSMIX-GR-COUNT
+           END-EVALUATE.
+           ADD 1 TO CLSMIX-TOTAL-COUNT.
+      *---------------------------------------------------------------*
+       340-WRITE-EXCEPTION-RECORD SECTION.
+      *---------------------------------------------------------------*
+           MOVE SPACES TO EXCEPTION-LINE.
+           MOVE LAST-NAME-IN TO EXC-LAST-NAME-OUT.
+           MOVE FIRST-NAME-IN TO EXC-FIRST-NAME-OUT.
+           MOVE STUDENT-ID-IN TO EXC-STUDENT-ID-OUT.
+           MOVE CLASSIFICATION-IN TO EXC-CLASSIFICATION-OUT.
+           MOVE SPACES TO EXC-REASON-OUT.
+           MOVE 1 TO VAL-REASON-PTR.
+           IF VAL-BAD-ID
+               STRING 'BAD STUDENT ID; ' DELIMITED BY SIZE
+                   INTO EXC-REASON-OUT WITH POINTER VAL-REASON-PTR
+           END-IF.
+           IF VAL-BAD-NAME
+               STRING 'BLANK LAST NAME; ' DELIMITED BY SIZE
+                   INTO EXC-REASON-OUT WITH POINTER VAL-REASON-PTR
+           END-IF.
+           IF VAL-BAD-CLASS
+               STRING 'INVALID CLASSIFICATION; ' DELIMITED BY SIZE
+                   INTO EXC-REASON-OUT WITH POINTER VAL-REASON-PTR
+           END-IF.
+           WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-LINE.
+      *---------------------------------------------------------------*
+       325-WRITE-EXTRACT-RECORD SECTION.
+      *---------------------------------------------------------------*
+           MOVE SPACES TO EXTRACT-LINE.
+           MOVE 1 TO EXT-PTR.
+           STRING LAST-NAME-IN DELIMITED BY SPACE ','
+               FIRST-NAME-IN DELIMITED BY SPACE ','
+               MIDDLE-INITIAL-IN DELIMITED BY SIZE ','
+               STUDENT-ID-IN DELIMITED BY SIZE ','
+               CLASSIFICATION-IN DELIMITED BY SIZE ','
+               TOTAL-HOURS-IN DELIMITED BY SIZE ','
+               HOURS-THIS-SEM-IN DELIMITED BY SIZE ','
+               MAJOR-IN DELIMITED BY SPACE
+               INTO EXTRACT-LINE WITH POINTER EXT-PTR.
+           WRITE EXTRACT-LINE.
+      *---------------------------------------------------------------*
+       345-WRITE-CHECKPOINT SECTION.
+      *---------------------------------------------------------------*
+           MOVE STUDENT-ID-IN        TO CKPT-STUDENT-ID-OUT.
+           MOVE CB-RECORDS-READ      TO CKPT-RECORDS-READ.
+           MOVE PC-PAGE-NUMBER       TO CKPT-PAGE-NUMBER.
+           MOVE CB-FIRST-RECORD-SW   TO CKPT-FIRST-RECORD-SW.
+           MOVE CB-SAVE-MAJOR        TO CKPT-SAVE-MAJOR.
+           MOVE CB-SAVE-CLASSIFICATION TO CKPT-SAVE-CLASSIFICATION.
+           MOVE CB-GROUP-COUNT       TO CKPT-GROUP-COUNT.
+           MOVE CB-GROUP-TOTAL-HOURS TO CKPT-GROUP-TOTAL-HOURS.
+           MOVE CB-GROUP-SEM-HOURS   TO CKPT-GROUP-SEM-HOURS.
+           MOVE CB-GRAND-COUNT       TO CKPT-GRAND-COUNT.
+           MOVE CB-GRAND-TOTAL-HOURS TO CKPT-GRAND-TOTAL-HOURS.
+           MOVE CB-GRAND-SEM-HOURS   TO CKPT-GRAND-SEM-HOURS.
+           MOVE CLSMIX-FR-COUNT      TO CKPT-CLSMIX-FR-COUNT.
+           MOVE CLSMIX-SO-COUNT      TO CKPT-CLSMIX-SO-COUNT.
+           MOVE CLSMIX-JR-COUNT      TO CKPT-CLSMIX-JR-COUNT.
+           MOVE CLSMIX-SR-COUNT      TO CKPT-CLSMIX-SR-COUNT.
+           MOVE CLSMIX-GR-COUNT      TO CKPT-CLSMIX-GR-COUNT.
+           MOVE CLSMIX-TOTAL-COUNT   TO CKPT-CLSMIX-TOTAL-COUNT.
+           MOVE RECON-TABLE-COUNT    TO CKPT-RECON-COUNT.
+           MOVE RECON-OVERFLOW-SW    TO CKPT-RECON-OVERFLOW-SW.
+           MOVE RECON-MISMATCH-TABLE TO CKPT-RECON-TABLE.
+           WRITE CHECKPOINT-RECORD.
+           MOVE ZERO TO CKPT-RECORD-COUNT.
+      *---------------------------------------------------------------*
+       320-WRITE-SUBTOTAL-LINE SECTION.
+      *---------------------------------------------------------------*
+           MOVE CB-SAVE-MAJOR TO SUB-MAJOR-OUT.
+           MOVE CB-SAVE-CLASSIFICATION TO SUB-CLASSIFICATION-OUT.
+           MOVE CB-GROUP-COUNT TO SUB-COUNT-OUT.
+           MOVE CB-GROUP-SEM-HOURS TO SUB-SEM-HOURS-OUT.
+           MOVE CB-GROUP-TOTAL-HOURS TO SUB-TOTAL-HOURS-OUT.
+           WRITE REPORT-LINE FROM SUBTOTAL-LINE AFTER 2 LINES.
+           ADD 2 TO PC-LINE-COUNT.
+           MOVE ZERO TO CB-GROUP-COUNT, CB-GROUP-TOTAL-HOURS,
+               CB-GROUP-SEM-HOURS.
+      *---------------------------------------------------------------*
+       330-WRITE-GRAND-TOTAL-LINE SECTION.
+      *---------------------------------------------------------------*
+           MOVE CB-GRAND-COUNT TO GRD-COUNT-OUT.
+           MOVE CB-GRAND-SEM-HOURS TO GRD-SEM-HOURS-OUT.
+           MOVE CB-GRAND-TOTAL-HOURS TO GRD-TOTAL-HOURS-OUT.
+           WRITE REPORT-LINE FROM SEPARATOR-LINE AFTER 2 LINES.
+           WRITE REPORT-LINE FROM GRAND-TOTAL-LINE AFTER 1.
+      *---------------------------------------------------------------*
+       370-WRITE-RECONCILIATION-SECTION SECTION.
+      *---------------------------------------------------------------*
+           WRITE REPORT-LINE FROM SEPARATOR-LINE AFTER 2 LINES.
+           WRITE REPORT-LINE FROM RECON-HEADING-LINE AFTER 1.
+           PERFORM 375-WRITE-RECON-DETAIL
+               VARYING RECON-IDX FROM 1 BY 1
+               UNTIL RECON-IDX > RECON-TABLE-COUNT.
+           IF RECON-OVERFLOW
+               WRITE REPORT-LINE FROM RECON-OVERFLOW-LINE AFTER 1
+           END-IF.
+      *---------------------------------------------------------------*
+       375-WRITE-RECON-DETAIL SECTION.
+      *---------------------------------------------------------------*
+           MOVE RECON-STUDENT-ID (RECON-IDX) TO RECON-ID-OUT.
+           MOVE RECON-EXPECTED-HOURS (RECON-IDX) TO RECON-EXPECTED-OUT.
+           MOVE RECON-ACTUAL-HOURS (RECON-IDX) TO RECON-ACTUAL-OUT.
+           WRITE REPORT-LINE FROM RECON-DETAIL-LINE AFTER 1.
+      *---------------------------------------------------------------*
+       380-WRITE-DUPLICATE-SECTION SECTION.
+      *---------------------------------------------------------------*
+           WRITE REPORT-LINE FROM SEPARATOR-LINE AFTER 2 LINES.
+           WRITE REPORT-LINE FROM DUP-HEADING-LINE AFTER 1.
+           PERFORM 385-WRITE-DUP-DETAIL
+               VARYING DUP-IDX FROM 1 BY 1
+               UNTIL DUP-IDX > DUP-TABLE-COUNT.
+           IF DUP-OVERFLOW
+               WRITE REPORT-LINE FROM DUP-OVERFLOW-LINE AFTER 1
+           END-IF.
+      *---------------------------------------------------------------*
+       385-WRITE-DUP-DETAIL SECTION.
+      *---------------------------------------------------------------*
+           MOVE DUP-STUDENT-ID (DUP-IDX) TO DUP-ID-OUT.
+           WRITE REPORT-LINE FROM DUP-DETAIL-LINE AFTER 1.
+      *---------------------------------------------------------------*
+       390-WRITE-CLASS-MIX-SECTION SECTION.
+      *---------------------------------------------------------------*
+           WRITE REPORT-LINE FROM SEPARATOR-LINE AFTER 2 LINES.
+           WRITE REPORT-LINE FROM CLASS-MIX-HEADING-LINE AFTER 1.
+           MOVE CLSMIX-FR-COUNT TO CLSMIX-FR-OUT.
+           MOVE CLSMIX-SO-COUNT TO CLSMIX-SO-OUT.
+           MOVE CLSMIX-JR-COUNT TO CLSMIX-JR-OUT.
+           MOVE CLSMIX-SR-COUNT TO CLSMIX-SR-OUT.
+           MOVE CLSMIX-GR-COUNT TO CLSMIX-GR-OUT.
+           MOVE CLSMIX-TOTAL-COUNT TO CLSMIX-TOTAL-OUT.
+           WRITE REPORT-LINE FROM CLASS-MIX-LINE AFTER 1.
+      *---------------------------------------------------------------*
        400-TERMINATION SECTION.
-       *---------------------------------------------------------------*
-           CLOSE STUDENT-FILE, STUDENT-REPORT
-
-
-       
\ No newline at end of file
+      *---------------------------------------------------------------*
+           IF NOT CB-FIRST-RECORD
+               PERFORM 320-WRITE-SUBTOTAL-LINE
+               PERFORM 330-WRITE-GRAND-TOTAL-LINE
+               PERFORM 345-WRITE-CHECKPOINT
+           END-IF.
+           IF RECON-TABLE-COUNT > 0
+               PERFORM 370-WRITE-RECONCILIATION-SECTION
+           END-IF.
+           IF DUP-TABLE-COUNT > 0
+               PERFORM 380-WRITE-DUPLICATE-SECTION
+           END-IF.
+           PERFORM 390-WRITE-CLASS-MIX-SECTION.
+           CLOSE STUDENT-SORTED-FILE, STUDENT-REPORT,
+               STUDENT-EXCEPTION-REPORT, CHECKPOINT-FILE,
+               STUDENT-EXTRACT-FILE, PRIOR-TERM-FILE.
